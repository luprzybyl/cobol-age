@@ -0,0 +1,14 @@
+      * EXTRACT-REC - fixed-length extract record for the ops
+      * dashboard feed. fixed columns only, no prose - downstream
+      * jobs read this instead of scraping SYSOUT/DISPLAY-RESULT.
+       01  EXTR-RECORD.
+           05  EXTR-RUN-DATE      PIC 9(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXTR-ENTITY-ID     PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXTR-YEARS         PIC 9(4).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXTR-MONTHS        PIC 99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXTR-DAYS          PIC 99.
+           05  FILLER             PIC X(56) VALUE SPACES.

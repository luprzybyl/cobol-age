@@ -1,17 +1,92 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL-AGE.
        AUTHOR. CLAUDE.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTR-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      * one entity (one birth date to age) per record, so a single
+      * run can drive the job across a whole list of entities.
+       FD  CONTROL-CARD-FILE.
+       01  CTL-RECORD.
+           05  CTL-SEQ-NO    PIC 9(4).
+           05  CTL-ENTITY-ID PIC X(10).
+           05  CTL-YEAR      PIC 9(4).
+           05  CTL-MONTH     PIC 99.
+           05  CTL-DAY       PIC 99.
+           05  FILLER        PIC X(56).
+
+      * last entity sequence number successfully processed -
+      * rewritten after every entity. on restart, entities at or
+      * below this number are skipped instead of reprocessed.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-REC-SEQ-NO  PIC 9(4).
+           05  FILLER           PIC X(76).
+
+      * machine-readable feed for the ops dashboard - see
+      * copybooks/EXTRACT-REC.cpy for the layout.
+       FD  EXTRACT-FILE.
+           COPY "EXTRACT-REC.cpy".
+
+      * archive copy of DISPLAY-RESULT's message - one fixed-format
+      * record per run, dated, so a run can be pulled back up without
+      * digging through spool.
+       FD  REPORT-FILE.
+       01  RPT-RECORD.
+           05  RPT-RUN-DATE  PIC 9(8).
+           05  FILLER        PIC X(02)  VALUE SPACES.
+           05  RPT-ENTITY-ID PIC X(10).
+           05  FILLER        PIC X(02)  VALUE SPACES.
+           05  RPT-MESSAGE   PIC X(100).
+
+      * one row per run - total elapsed days plus the Y/M/D
+      * breakdown, so the count can be charted and round-number
+      * crossings (10000, 20000, 25000, ...) spotted automatically.
+       FD  HISTORY-FILE.
+       01  HIST-RECORD.
+           05  HIST-RUN-DATE       PIC 9(8).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  HIST-ENTITY-ID      PIC X(10).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  HIST-TOTAL-DAYS     PIC 9(8).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  HIST-YEARS          PIC 9(4).
+           05  HIST-MONTHS         PIC 99.
+           05  HIST-DAYS           PIC 99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  HIST-MILESTONE-FLAG PIC X(01).
+
        WORKING-STORAGE SECTION.
        01  COBOL-BIRTH-DATE.
            05  BIRTH-YEAR    PIC 9(4) VALUE 1959.
            05  BIRTH-MONTH   PIC 99   VALUE 12.
            05  BIRTH-DAY     PIC 99   VALUE 17.
-           
+
        01  CURRENT-DATE-DATA.
            05  CURR-YEAR     PIC 9(4).
            05  CURR-MONTH    PIC 99.
@@ -20,90 +95,680 @@ IDENTIFICATION DIVISION.
            05  CURR-MINUTES  PIC 99.
            05  CURR-SECONDS  PIC 99.
            05  CURR-HUND     PIC 99.
-           05  CURR-GMT      PIC S9(4).
-           
+           05  CURR-GMT      PIC S9(4)
+                              SIGN IS LEADING SEPARATE CHARACTER.
+
        01  AGE-DATA.
            05  YEARS         PIC 9(4).
-           05  MONTHS        PIC 99.
+           05  MONTHS        PIC S99.
            05  DAYS          PIC 99.
-           
+           05  TOTAL-AGE-DAYS PIC 9(8).
+
+       01  CURR-DATE-NUMERIC  PIC 9(8).
+       01  BIRTH-DATE-NUMERIC PIC 9(8).
+
+      * independent cross-check of CALCULATE-AGE's YEARS/MONTHS/DAYS
+      * breakdown - reconstructs the birth-date-plus-YEARS-MONTHS
+      * anniversary and compares its elapsed days (plus DAYS) against
+      * TOTAL-AGE-DAYS's straight subtraction. a disagreement means
+      * the borrow logic above has drifted.
+       01  RECON-DATA.
+           05  RECON-CALC-DAYS    PIC 9(8).
+           05  RECON-ANNIV-YEAR   PIC 9(4).
+           05  RECON-ANNIV-MONTH  PIC 99.
+           05  RECON-ANNIV-DATE   PIC 9(8).
+       01  RECON-MISMATCH-SW PIC X VALUE "N".
+           88  RECON-MISMATCH    VALUE "Y".
+
        01  FORMATTED-DATA.
            05  DISP-YEARS    PIC Z(4).
            05  DISP-MONTHS   PIC Z9.
            05  DISP-DAYS     PIC Z9.
-           
+           05  DISP-BIRTH-MONTH PIC 99.
+           05  DISP-BIRTH-DAY   PIC 99.
+           05  DISP-BIRTH-YEAR  PIC 9(4).
+
        01  TEMP-DAYS        PIC 9(5).
        01  DAYS-IN-MONTH    PIC 99.
        01  MONTH-NUM        PIC 99.
-       
-       01  WS-DISPLAY-MSG   PIC X(80).
-       
+       01  YEAR-NUM         PIC 9(4).
+
+      * working fields for COMPUTE-DAYS-IN-MONTH's date arithmetic.
+       01  FOM-YEAR             PIC 9(4).
+       01  FOM-MONTH            PIC 99.
+       01  FIRST-OF-NEXT-MONTH  PIC 9(8).
+       01  LAST-DAY-INT         PIC S9(8).
+       01  LAST-DAY-DATE        PIC 9(8).
+
+       01  WS-DISPLAY-MSG   PIC X(100).
+
+      * next-milestone countdown - days to the next full-year
+      * anniversary and to the next round-thousand day count.
+       01  MILESTONE-DATA.
+           05  MS-ANNIV-YEAR       PIC 9(4).
+           05  MS-ANNIV-DATE       PIC 9(8).
+           05  MS-DAYS-TO-BIRTHDAY PIC 9(8).
+           05  MS-ROUND-THOUSAND   PIC 9(8).
+           05  MS-DAYS-TO-ROUND    PIC 9(8).
+           05  MS-WORK-DIV         PIC 9(8).
+       01  MS-DISPLAY-MSG   PIC X(80).
+
+      * zero-suppressed counterparts of MILESTONE-DATA's raw PIC 9(n)
+      * fields, the same way FORMATTED-DATA's DISP-YEARS/DISP-MONTHS/
+      * DISP-DAYS feed DISPLAY-NORMAL-RESULT - FUNCTION TRIM only
+      * strips spaces, not leading zeros, so the STRING below has to
+      * be built off these, not off MILESTONE-DATA directly.
+       01  MS-FORMATTED-DATA.
+           05  DISP-MS-DAYS-TO-BIRTHDAY PIC Z(7)9.
+           05  DISP-MS-ANNIV-YEAR       PIC Z(3)9.
+           05  DISP-MS-DAYS-TO-ROUND    PIC Z(7)9.
+           05  DISP-MS-ROUND-THOUSAND   PIC Z(7)9.
+
+      * control-card handling - lets ops repoint the birth date
+      * through JCL/SYSIN instead of a recompile of COBOL-BIRTH-DATE.
+       01  CTL-FILE-STATUS  PIC X(02).
+           88  CTL-FILE-OK  VALUE "00".
+       01  CTL-SWITCHES.
+           05  CTL-USE-DEFAULT-SW PIC X VALUE "N".
+               88  CTL-USE-DEFAULT        VALUE "Y".
+           05  CTL-DEFAULT-DONE-SW PIC X VALUE "N".
+               88  CTL-DEFAULT-DONE       VALUE "Y".
+           05  CTL-EOF-SW          PIC X VALUE "N".
+               88  CTL-EOF                VALUE "Y".
+           05  CTL-VALID-SW        PIC X VALUE "Y".
+               88  CTL-VALID              VALUE "Y".
+
+      * one line, printable at any width, for a rejected control
+      * record's edit complaint.
+       01  CTL-EDIT-MSG PIC X(80).
+
+      * checkpoint/restart handling for a multi-entity control file.
+       01  CKPT-FILE-STATUS  PIC X(02).
+           88  CKPT-FILE-OK  VALUE "00".
+       01  CKPT-LAST-SEQ-NO  PIC 9(4) VALUE ZERO.
+
+      * once a rejected entity is hit, the watermark must not advance
+      * past it even if later entities in the same run succeed -
+      * otherwise a crash before CLEAR-CHECKPOINT runs leaves the
+      * rejected entity's sequence number at or below CKPT-LAST-SEQ-NO
+      * forever, and correcting/rerunning it never reprocesses it.
+       01  CKPT-HOLD-SW      PIC X VALUE "N".
+           88  CKPT-HOLD     VALUE "Y".
+
+      * dashboard extract handling.
+       01  EXTR-FILE-STATUS  PIC X(02).
+           88  EXTR-FILE-OK         VALUE "00".
+           88  EXTR-FILE-NOT-FOUND  VALUE "35".
+
+      * archive/report dataset handling.
+       01  RPT-FILE-STATUS  PIC X(02).
+           88  RPT-FILE-OK         VALUE "00".
+           88  RPT-FILE-NOT-FOUND  VALUE "35".
+
+      * age-history log handling.
+       01  HIST-FILE-STATUS PIC X(02).
+           88  HIST-FILE-OK         VALUE "00".
+           88  HIST-FILE-NOT-FOUND  VALUE "35".
+       01  HIST-MILESTONE-SW PIC X VALUE "N".
+           88  HIST-MILESTONE-HIT   VALUE "Y".
+
+      * offices we operate in, for the multi-timezone readout.
+      * offsets are minutes from UTC - add them to UTC to get
+      * each office's local clock.
+       01  TZ-OFFICE-NAMES.
+           05  TZ-OFFICE-NAME  OCCURS 4 TIMES PIC X(12).
+       01  TZ-OFFICE-OFFSETS.
+           05  TZ-OFFSET-MIN   OCCURS 4 TIMES PIC S9(4).
+       01  TZ-IDX               PIC 9(2).
+
+      * working fields for the CURR-GMT-driven local-time
+      * conversion done in DISPLAY-TIMEZONE-READOUT.
+       01  TZ-WORK-DATA.
+           05  SYS-MINUTES-FROM-MIDNIGHT PIC S9(5).
+           05  GMT-OFFSET-HOURS          PIC S9(2).
+           05  GMT-OFFSET-MINS-PART      PIC S9(2).
+           05  GMT-OFFSET-TOTAL-MIN      PIC S9(5).
+           05  UTC-TOTAL-MIN             PIC S9(5).
+           05  OFFICE-TOTAL-MIN          PIC S9(5).
+           05  OFFICE-DAY-OFFSET         PIC S9(2).
+           05  OFFICE-HOUR               PIC 99.
+           05  OFFICE-MINUTE             PIC 99.
+           05  OFFICE-DATE-INT           PIC S9(8).
+           05  OFFICE-DATE               PIC 9(8).
+           05  MIN-TO-MIDNIGHT           PIC 9(5).
+           05  HRS-TO-MIDNIGHT           PIC 99.
+           05  MINS-TO-MIDNIGHT-PART     PIC 99.
+
+       01  TZ-DISPLAY-LINE      PIC X(100).
+       01  TZ-DISP-HOUR         PIC Z9.
+       01  TZ-DISP-MINUTE       PIC 9(2).
+       01  TZ-DISP-HRS-TO-MID   PIC Z9.
+       01  TZ-DISP-MINS-TO-MID  PIC 9(2).
+       01  TZ-DAY-NOTE          PIC X(19).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM GET-CURRENT-DATE
-           PERFORM CALCULATE-AGE
-           PERFORM DISPLAY-RESULT
+           PERFORM READ-CHECKPOINT
+           PERFORM OPEN-CONTROL-FILE
+           PERFORM PROCESS-ONE-ENTITY UNTIL CTL-EOF
+           PERFORM CLOSE-CONTROL-FILE
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM DISPLAY-TIMEZONE-READOUT
            GOBACK.
-           
+
+      * opens the control-card file of entities, if one was
+      * supplied. when CTLCARD is not allocated the compiled-in
+      * default (COBOL's own birth date, entity sequence 1) is run
+      * as a single entity, so the job still runs clean with no
+      * SYSIN at all.
+       OPEN-CONTROL-FILE.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF NOT CTL-FILE-OK
+               SET CTL-USE-DEFAULT TO TRUE
+           END-IF.
+
+       CLOSE-CONTROL-FILE.
+           IF NOT CTL-USE-DEFAULT
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+      * brings in one entity's control record (or, with no CTLCARD
+      * allocated, the one compiled-in default entity) and skips
+      * past anything the checkpoint file says is already done.
+       PROCESS-ONE-ENTITY.
+           PERFORM READ-CONTROL-RECORD
+           IF NOT CTL-EOF
+               IF CTL-SEQ-NO NOT > CKPT-LAST-SEQ-NO
+                   CONTINUE
+               ELSE
+                   IF NOT CTL-VALID
+                       DISPLAY FUNCTION TRIM(CTL-EDIT-MSG)
+                       SET CKPT-HOLD TO TRUE
+                   ELSE
+                       PERFORM CALCULATE-AGE
+                       PERFORM RECONCILE-AGE
+                       PERFORM DISPLAY-RESULT
+                       PERFORM WRITE-REPORT
+                       IF NOT RECON-MISMATCH
+                           PERFORM DISPLAY-MILESTONE-COUNTDOWN
+                           PERFORM WRITE-HISTORY
+                           PERFORM WRITE-EXTRACT
+                       END-IF
+                       IF NOT CKPT-HOLD
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       READ-CONTROL-RECORD.
+           IF CTL-USE-DEFAULT
+               IF CTL-DEFAULT-DONE
+                   SET CTL-EOF TO TRUE
+               ELSE
+                   MOVE 1 TO CTL-SEQ-NO
+                   MOVE "COBOL" TO CTL-ENTITY-ID
+                   SET CTL-DEFAULT-DONE TO TRUE
+               END-IF
+           ELSE
+               READ CONTROL-CARD-FILE INTO CTL-RECORD
+                   AT END
+                       SET CTL-EOF TO TRUE
+               END-READ
+               IF NOT CTL-EOF
+                   MOVE CTL-YEAR  TO BIRTH-YEAR
+                   MOVE CTL-MONTH TO BIRTH-MONTH
+                   MOVE CTL-DAY   TO BIRTH-DAY
+               END-IF
+           END-IF
+           IF NOT CTL-EOF
+               COMPUTE BIRTH-DATE-NUMERIC =
+                   BIRTH-YEAR * 10000 + BIRTH-MONTH * 100 + BIRTH-DAY
+               PERFORM VALIDATE-CONTROL-RECORD
+           END-IF.
+
+      * edits a control record's birth date before CALCULATE-AGE ever
+      * sees it - out-of-range month/day, a day that doesn't exist on
+      * the calendar (FUNCTION INTEGER-OF-DATE returns zero for those),
+      * and a birth date later than the run date are all rejected.
+       VALIDATE-CONTROL-RECORD.
+           SET CTL-VALID TO TRUE
+           MOVE SPACES TO CTL-EDIT-MSG
+           IF BIRTH-MONTH < 1 OR BIRTH-MONTH > 12
+               MOVE "N" TO CTL-VALID-SW
+               STRING "BAD MONTH IN CONTROL RECORD" DELIMITED BY SIZE
+                   INTO CTL-EDIT-MSG
+           ELSE
+               IF BIRTH-DAY < 1 OR BIRTH-DAY > 31
+                   MOVE "N" TO CTL-VALID-SW
+                   STRING "BAD DAY IN CONTROL RECORD"
+                       DELIMITED BY SIZE INTO CTL-EDIT-MSG
+               END-IF
+           END-IF
+           IF CTL-VALID
+               IF FUNCTION INTEGER-OF-DATE(BIRTH-DATE-NUMERIC) = 0
+                   MOVE "N" TO CTL-VALID-SW
+                   STRING "BIRTH DATE DOES NOT EXIST ON CALENDAR"
+                       DELIMITED BY SIZE INTO CTL-EDIT-MSG
+               END-IF
+           END-IF
+           IF CTL-VALID
+               IF BIRTH-DATE-NUMERIC > CURR-DATE-NUMERIC
+                   MOVE "N" TO CTL-VALID-SW
+                   STRING "BIRTH DATE IS AFTER THE RUN DATE"
+                       DELIMITED BY SIZE INTO CTL-EDIT-MSG
+               END-IF
+           END-IF.
+
+      * restart support - picks up CKPT-LAST-SEQ-NO from the prior
+      * run (zero if there isn't one), so entities already completed
+      * are not reprocessed after a rerun.
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE INTO CKPT-RECORD
+                   AT END
+                       MOVE ZERO TO CKPT-LAST-SEQ-NO
+               END-READ
+               IF CKPT-FILE-OK
+                   MOVE CKPT-REC-SEQ-NO TO CKPT-LAST-SEQ-NO
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO CKPT-LAST-SEQ-NO
+           END-IF.
+
+      * rewrites CKPTFILE with the entity sequence number just
+      * completed, so a rerun after a bad/missing record partway
+      * through the control file resumes here instead of from the
+      * top.
+       WRITE-CHECKPOINT.
+           MOVE CTL-SEQ-NO TO CKPT-LAST-SEQ-NO
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               MOVE SPACES TO CKPT-RECORD
+               MOVE CKPT-LAST-SEQ-NO TO CKPT-REC-SEQ-NO
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * a full, successful pass through every entity just finished -
+      * the checkpoint only exists to resume an interrupted pass, so
+      * reset it once the pass completes cleanly. without this, a
+      * control file (or the no-CTLCARD default entity, always
+      * sequence 1) that is run again tomorrow would find every
+      * entity already marked done and silently process nothing.
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-LAST-SEQ-NO
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               MOVE SPACES TO CKPT-RECORD
+               MOVE CKPT-LAST-SEQ-NO TO CKPT-REC-SEQ-NO
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        GET-CURRENT-DATE.
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA.
-           
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA
+           COMPUTE CURR-DATE-NUMERIC =
+               CURR-YEAR * 10000 + CURR-MONTH * 100 + CURR-DAY.
+
        CALCULATE-AGE.
+           COMPUTE TOTAL-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(CURR-DATE-NUMERIC) -
+               FUNCTION INTEGER-OF-DATE(BIRTH-DATE-NUMERIC)
+
            COMPUTE YEARS = CURR-YEAR - BIRTH-YEAR
-           
+
            IF CURR-MONTH < BIRTH-MONTH
                SUBTRACT 1 FROM YEARS
                COMPUTE MONTHS = 12 - (BIRTH-MONTH - CURR-MONTH)
            ELSE
                COMPUTE MONTHS = CURR-MONTH - BIRTH-MONTH
            END-IF
-           
+
            IF CURR-DAY < BIRTH-DAY
                SUBTRACT 1 FROM MONTHS
-               MOVE CURR-MONTH TO MONTH-NUM
-               
-               IF MONTH-NUM = 1 OR MONTH-NUM = 3 OR 
-                  MONTH-NUM = 5 OR MONTH-NUM = 7 OR
-                  MONTH-NUM = 8 OR MONTH-NUM = 10 OR
-                  MONTH-NUM = 12
-                   MOVE 31 TO DAYS-IN-MONTH
-               END-IF
-               
-               IF MONTH-NUM = 4 OR MONTH-NUM = 6 OR
-                  MONTH-NUM = 9 OR MONTH-NUM = 11
-                   MOVE 30 TO DAYS-IN-MONTH
+               IF CURR-MONTH = 1
+                   MOVE 12 TO MONTH-NUM
+                   COMPUTE YEAR-NUM = CURR-YEAR - 1
+               ELSE
+                   COMPUTE MONTH-NUM = CURR-MONTH - 1
+                   MOVE CURR-YEAR TO YEAR-NUM
                END-IF
-               
-               IF MONTH-NUM = 2
-                   IF FUNCTION MOD(CURR-YEAR 4) = 0
-                       MOVE 29 TO DAYS-IN-MONTH
-                   ELSE
-                       MOVE 28 TO DAYS-IN-MONTH
-                   END-IF
-               END-IF
-               
+               PERFORM COMPUTE-DAYS-IN-MONTH
                COMPUTE DAYS = DAYS-IN-MONTH - (BIRTH-DAY - CURR-DAY)
            ELSE
                COMPUTE DAYS = CURR-DAY - BIRTH-DAY
            END-IF
-           
+
            IF MONTHS < 0
                ADD 12 TO MONTHS
                SUBTRACT 1 FROM YEARS
            END-IF.
-           
+
+      * derives DAYS-IN-MONTH for MONTH-NUM/YEAR-NUM from the
+      * calendar itself (FUNCTION INTEGER-OF-DATE / DATE-OF-INTEGER)
+      * rather than a hardcoded 30/31/28-29 table, so Gregorian
+      * century years (2100, 2200, ...) fall out of the leap-year
+      * rule correctly instead of the old FUNCTION MOD(x 4) test.
+       COMPUTE-DAYS-IN-MONTH.
+           IF MONTH-NUM = 12
+               COMPUTE FOM-YEAR = YEAR-NUM + 1
+               MOVE 1 TO FOM-MONTH
+           ELSE
+               MOVE YEAR-NUM TO FOM-YEAR
+               COMPUTE FOM-MONTH = MONTH-NUM + 1
+           END-IF
+           COMPUTE FIRST-OF-NEXT-MONTH =
+               FOM-YEAR * 10000 + FOM-MONTH * 100 + 1
+           COMPUTE LAST-DAY-INT =
+               FUNCTION INTEGER-OF-DATE(FIRST-OF-NEXT-MONTH) - 1
+           COMPUTE LAST-DAY-DATE =
+               FUNCTION DATE-OF-INTEGER(LAST-DAY-INT)
+           COMPUTE DAYS-IN-MONTH = FUNCTION MOD(LAST-DAY-DATE 100).
+
+      * recomputes total elapsed days a second, independent way and
+      * compares it against TOTAL-AGE-DAYS's straight subtraction.
+      * BIRTH-DAY does not always exist in the reconstructed
+      * anniversary month (a day-31 birth date landing on a 30-day
+      * month, a Feb-29 birth date whose anniversary year isn't a
+      * leap year) - FUNCTION INTEGER-OF-DATE returns zero for that
+      * composed date the same way VALIDATE-CONTROL-RECORD detects an
+      * invalid control-card date. when that happens, the overflow
+      * days roll into the next month instead of BIRTH-DAY being
+      * clamped back into the reconstructed month, which is what
+      * CALCULATE-AGE's own day-borrow already does - the anniversary
+      * has to be derived the same way or this check flags a correct
+      * CALCULATE-AGE result as a mismatch.
+       RECONCILE-AGE.
+           COMPUTE RECON-ANNIV-YEAR = BIRTH-YEAR + YEARS
+           COMPUTE RECON-ANNIV-MONTH = BIRTH-MONTH + MONTHS
+           IF RECON-ANNIV-MONTH > 12
+               SUBTRACT 12 FROM RECON-ANNIV-MONTH
+               ADD 1 TO RECON-ANNIV-YEAR
+           END-IF
+           COMPUTE RECON-ANNIV-DATE =
+               RECON-ANNIV-YEAR * 10000 + RECON-ANNIV-MONTH * 100 +
+               BIRTH-DAY
+           IF FUNCTION INTEGER-OF-DATE(RECON-ANNIV-DATE) = 0
+               MOVE RECON-ANNIV-MONTH TO MONTH-NUM
+               MOVE RECON-ANNIV-YEAR TO YEAR-NUM
+               PERFORM COMPUTE-DAYS-IN-MONTH
+               ADD 1 TO RECON-ANNIV-MONTH
+               IF RECON-ANNIV-MONTH > 12
+                   SUBTRACT 12 FROM RECON-ANNIV-MONTH
+                   ADD 1 TO RECON-ANNIV-YEAR
+               END-IF
+               COMPUTE RECON-ANNIV-DATE =
+                   RECON-ANNIV-YEAR * 10000 +
+                   RECON-ANNIV-MONTH * 100 +
+                   (BIRTH-DAY - DAYS-IN-MONTH)
+           END-IF
+           COMPUTE RECON-CALC-DAYS =
+               FUNCTION INTEGER-OF-DATE(RECON-ANNIV-DATE) -
+               FUNCTION INTEGER-OF-DATE(BIRTH-DATE-NUMERIC) + DAYS
+           IF RECON-CALC-DAYS NOT = TOTAL-AGE-DAYS
+               SET RECON-MISMATCH TO TRUE
+           ELSE
+               MOVE "N" TO RECON-MISMATCH-SW
+           END-IF.
+
        DISPLAY-RESULT.
+           MOVE SPACES TO WS-DISPLAY-MSG
+           IF RECON-MISMATCH
+               PERFORM DISPLAY-RECONCILE-EXCEPTION
+           ELSE
+               PERFORM DISPLAY-NORMAL-RESULT
+           END-IF.
+
+      * CALCULATE-AGE's YEARS/MONTHS/DAYS did not reconcile against
+      * the independent straight day-count - print an exception line
+      * instead of a confident-looking wrong answer.
+       DISPLAY-RECONCILE-EXCEPTION.
+           STRING "*** AGE RECONCILIATION EXCEPTION - TOTAL-AGE-DAYS="
+                  DELIMITED BY SIZE
+                  TOTAL-AGE-DAYS DELIMITED BY SIZE
+                  " RECON-CALC-DAYS=" DELIMITED BY SIZE
+                  RECON-CALC-DAYS DELIMITED BY SIZE
+                  " ***" DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MSG
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-MSG).
+
+       DISPLAY-NORMAL-RESULT.
            MOVE YEARS TO DISP-YEARS
            MOVE MONTHS TO DISP-MONTHS
            MOVE DAYS TO DISP-DAYS
-           STRING "COBOL is " DELIMITED BY SIZE
+           MOVE BIRTH-MONTH TO DISP-BIRTH-MONTH
+           MOVE BIRTH-DAY TO DISP-BIRTH-DAY
+           MOVE BIRTH-YEAR TO DISP-BIRTH-YEAR
+           STRING "AGE AS OF RUN DATE IS " DELIMITED BY SIZE
                   FUNCTION TRIM(DISP-YEARS) DELIMITED BY SIZE
                   " years, " DELIMITED BY SIZE
                   FUNCTION TRIM(DISP-MONTHS) DELIMITED BY SIZE
                   " months, and " DELIMITED BY SIZE
                   FUNCTION TRIM(DISP-DAYS) DELIMITED BY SIZE
-                  " days old (counting from December 17, 1959)"
-                  DELIMITED BY SIZE
+                  " days (counting from " DELIMITED BY SIZE
+                  DISP-BIRTH-MONTH DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  DISP-BIRTH-DAY DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  DISP-BIRTH-YEAR DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
                   INTO WS-DISPLAY-MSG
            DISPLAY FUNCTION TRIM(WS-DISPLAY-MSG).
 
+      * counts down to the next full-year anniversary and the next
+      * round-thousand total-day count, off the YEARS/MONTHS/DAYS and
+      * TOTAL-AGE-DAYS figures CALCULATE-AGE already produced.
+       DISPLAY-MILESTONE-COUNTDOWN.
+           MOVE SPACES TO MS-DISPLAY-MSG
+           COMPUTE MS-ANNIV-YEAR = BIRTH-YEAR + YEARS + 1
+           COMPUTE MS-ANNIV-DATE =
+               MS-ANNIV-YEAR * 10000 + BIRTH-MONTH * 100 + BIRTH-DAY
+           IF FUNCTION INTEGER-OF-DATE(MS-ANNIV-DATE) = 0
+               COMPUTE MS-ANNIV-DATE =
+                   MS-ANNIV-YEAR * 10000 + BIRTH-MONTH * 100 + 28
+           END-IF
+           COMPUTE MS-DAYS-TO-BIRTHDAY =
+               FUNCTION INTEGER-OF-DATE(MS-ANNIV-DATE) -
+               FUNCTION INTEGER-OF-DATE(CURR-DATE-NUMERIC)
+
+           COMPUTE MS-WORK-DIV = TOTAL-AGE-DAYS / 1000
+           COMPUTE MS-ROUND-THOUSAND = (MS-WORK-DIV + 1) * 1000
+           COMPUTE MS-DAYS-TO-ROUND =
+               MS-ROUND-THOUSAND - TOTAL-AGE-DAYS
+
+           MOVE MS-DAYS-TO-BIRTHDAY TO DISP-MS-DAYS-TO-BIRTHDAY
+           MOVE MS-ANNIV-YEAR       TO DISP-MS-ANNIV-YEAR
+           MOVE MS-DAYS-TO-ROUND    TO DISP-MS-DAYS-TO-ROUND
+           MOVE MS-ROUND-THOUSAND   TO DISP-MS-ROUND-THOUSAND
+
+           STRING "NEXT MILESTONE: " DELIMITED BY SIZE
+                  FUNCTION TRIM(DISP-MS-DAYS-TO-BIRTHDAY)
+                      DELIMITED BY SIZE
+                  " DAYS TO " DELIMITED BY SIZE
+                  FUNCTION TRIM(DISP-MS-ANNIV-YEAR) DELIMITED BY SIZE
+                  " BIRTHDAY; " DELIMITED BY SIZE
+                  FUNCTION TRIM(DISP-MS-DAYS-TO-ROUND) DELIMITED BY SIZE
+                  " DAYS TO " DELIMITED BY SIZE
+                  FUNCTION TRIM(DISP-MS-ROUND-THOUSAND)
+                      DELIMITED BY SIZE
+                  " TOTAL DAYS OLD" DELIMITED BY SIZE
+                  INTO MS-DISPLAY-MSG
+           DISPLAY FUNCTION TRIM(MS-DISPLAY-MSG).
+
+      * archives WS-DISPLAY-MSG to RPTFILE, dated with today's run
+      * date, so the as-of figure can be pulled back up without
+      * digging through spool. appends across entities in the same
+      * run (and across runs) the same way WRITE-HISTORY does, so a
+      * multi-entity control file doesn't leave only its last entity
+      * archived.
+       WRITE-REPORT.
+           OPEN EXTEND REPORT-FILE
+           IF RPT-FILE-NOT-FOUND
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF RPT-FILE-OK
+               MOVE SPACES TO RPT-RECORD
+               MOVE CURR-DATE-NUMERIC TO RPT-RUN-DATE
+               MOVE CTL-ENTITY-ID TO RPT-ENTITY-ID
+               MOVE WS-DISPLAY-MSG TO RPT-MESSAGE
+               WRITE RPT-RECORD
+               CLOSE REPORT-FILE
+           END-IF.
+
+      * appends today's total-days/Y-M-D figures to HISTFILE so the
+      * count can be charted over time, and flags the run the day
+      * TOTAL-AGE-DAYS crosses a round thousand (10000, 20000,
+      * 25000, and so on).
+       WRITE-HISTORY.
+           OPEN EXTEND HISTORY-FILE
+           IF HIST-FILE-NOT-FOUND
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           IF HIST-FILE-OK
+               PERFORM CHECK-MILESTONE
+               MOVE SPACES TO HIST-RECORD
+               MOVE CURR-DATE-NUMERIC TO HIST-RUN-DATE
+               MOVE CTL-ENTITY-ID TO HIST-ENTITY-ID
+               MOVE TOTAL-AGE-DAYS TO HIST-TOTAL-DAYS
+               MOVE YEARS TO HIST-YEARS
+               MOVE MONTHS TO HIST-MONTHS
+               MOVE DAYS TO HIST-DAYS
+               IF HIST-MILESTONE-HIT
+                   MOVE "Y" TO HIST-MILESTONE-FLAG
+               ELSE
+                   MOVE "N" TO HIST-MILESTONE-FLAG
+               END-IF
+               WRITE HIST-RECORD
+               CLOSE HISTORY-FILE
+           END-IF.
+
+      * writes the fixed-column extract record the dashboard feed
+      * reads - kept separate from WS-DISPLAY-MSG's prose so wording
+      * changes there never break the downstream parse.
+       WRITE-EXTRACT.
+           OPEN EXTEND EXTRACT-FILE
+           IF EXTR-FILE-NOT-FOUND
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           IF EXTR-FILE-OK
+               MOVE SPACES TO EXTR-RECORD
+               MOVE CURR-DATE-NUMERIC TO EXTR-RUN-DATE
+               MOVE CTL-ENTITY-ID TO EXTR-ENTITY-ID
+               MOVE YEARS TO EXTR-YEARS
+               MOVE MONTHS TO EXTR-MONTHS
+               MOVE DAYS TO EXTR-DAYS
+               WRITE EXTR-RECORD
+               CLOSE EXTRACT-FILE
+           END-IF.
+
+       CHECK-MILESTONE.
+           IF FUNCTION MOD(TOTAL-AGE-DAYS 1000) = 0
+               SET HIST-MILESTONE-HIT TO TRUE
+               DISPLAY "*** MILESTONE: TOTAL-AGE-DAYS = " TOTAL-AGE-DAYS
+                   " ***"
+           ELSE
+               MOVE "N" TO HIST-MILESTONE-SW
+           END-IF.
+
+      * loads the office/offset table the multi-timezone readout
+      * runs against. a short hardcoded list for now - add a line
+      * here (and bump the OCCURS count) the next time we open an
+      * office.
+       INIT-TZ-TABLE.
+           MOVE "NEW YORK"    TO TZ-OFFICE-NAME(1)
+           MOVE -300          TO TZ-OFFSET-MIN(1)
+           MOVE "LONDON"      TO TZ-OFFICE-NAME(2)
+           MOVE 0             TO TZ-OFFSET-MIN(2)
+           MOVE "TOKYO"       TO TZ-OFFICE-NAME(3)
+           MOVE 540           TO TZ-OFFSET-MIN(3)
+           MOVE "SYDNEY"      TO TZ-OFFICE-NAME(4)
+           MOVE 600           TO TZ-OFFSET-MIN(4).
+
+      * CURR-GMT is the system clock's own offset from UTC
+      * (FUNCTION CURRENT-DATE, HHMM). this works the US floor's
+      * local run time back to UTC and then forward again into
+      * each office's local day/hour boundary, so overseas shifts
+      * stop reading an age figure computed off a clock that isn't
+      * theirs.
+       DISPLAY-TIMEZONE-READOUT.
+           PERFORM INIT-TZ-TABLE
+           COMPUTE SYS-MINUTES-FROM-MIDNIGHT =
+               CURR-HOURS * 60 + CURR-MINUTES
+           COMPUTE GMT-OFFSET-HOURS = CURR-GMT / 100
+           COMPUTE GMT-OFFSET-MINS-PART =
+               CURR-GMT - GMT-OFFSET-HOURS * 100
+           COMPUTE GMT-OFFSET-TOTAL-MIN =
+               GMT-OFFSET-HOURS * 60 + GMT-OFFSET-MINS-PART
+           COMPUTE UTC-TOTAL-MIN =
+               SYS-MINUTES-FROM-MIDNIGHT - GMT-OFFSET-TOTAL-MIN
+           DISPLAY "---- MULTI-TIMEZONE DAY/HOUR BOUNDARY READOUT ----"
+           PERFORM DISPLAY-ONE-TIMEZONE
+               VARYING TZ-IDX FROM 1 BY 1 UNTIL TZ-IDX > 4.
+
+       DISPLAY-ONE-TIMEZONE.
+           MOVE SPACES TO TZ-DISPLAY-LINE
+           COMPUTE OFFICE-TOTAL-MIN =
+               UTC-TOTAL-MIN + TZ-OFFSET-MIN(TZ-IDX)
+           MOVE 0 TO OFFICE-DAY-OFFSET
+           PERFORM ADJUST-OFFICE-MIN-LOW UNTIL OFFICE-TOTAL-MIN >= 0
+           PERFORM ADJUST-OFFICE-MIN-HIGH UNTIL OFFICE-TOTAL-MIN < 1440
+
+           COMPUTE OFFICE-HOUR = OFFICE-TOTAL-MIN / 60
+           COMPUTE OFFICE-MINUTE = FUNCTION MOD(OFFICE-TOTAL-MIN 60)
+           COMPUTE MIN-TO-MIDNIGHT = 1440 - OFFICE-TOTAL-MIN
+           COMPUTE HRS-TO-MIDNIGHT = MIN-TO-MIDNIGHT / 60
+           COMPUTE MINS-TO-MIDNIGHT-PART =
+               FUNCTION MOD(MIN-TO-MIDNIGHT 60)
+
+           COMPUTE OFFICE-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(CURR-DATE-NUMERIC)
+               + OFFICE-DAY-OFFSET
+           COMPUTE OFFICE-DATE =
+               FUNCTION DATE-OF-INTEGER(OFFICE-DATE-INT)
+
+           EVALUATE TRUE
+               WHEN OFFICE-DAY-OFFSET < 0
+                   MOVE "(A DAY BEHIND US)" TO TZ-DAY-NOTE
+               WHEN OFFICE-DAY-OFFSET > 0
+                   MOVE "(A DAY AHEAD OF US)" TO TZ-DAY-NOTE
+               WHEN OTHER
+                   MOVE "(SAME DAY AS US)" TO TZ-DAY-NOTE
+           END-EVALUATE
+
+           MOVE OFFICE-HOUR TO TZ-DISP-HOUR
+           MOVE OFFICE-MINUTE TO TZ-DISP-MINUTE
+           MOVE HRS-TO-MIDNIGHT TO TZ-DISP-HRS-TO-MID
+           MOVE MINS-TO-MIDNIGHT-PART TO TZ-DISP-MINS-TO-MID
+
+           STRING TZ-OFFICE-NAME(TZ-IDX) DELIMITED BY SIZE
+                  " local date " DELIMITED BY SIZE
+                  OFFICE-DATE(5:2) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  OFFICE-DATE(7:2) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  OFFICE-DATE(1:4) DELIMITED BY SIZE
+                  " time " DELIMITED BY SIZE
+                  FUNCTION TRIM(TZ-DISP-HOUR) DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  TZ-DISP-MINUTE DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  FUNCTION TRIM(TZ-DISP-HRS-TO-MID) DELIMITED BY SIZE
+                  "h" DELIMITED BY SIZE
+                  TZ-DISP-MINS-TO-MID DELIMITED BY SIZE
+                  "m to local midnight " DELIMITED BY SIZE
+                  TZ-DAY-NOTE DELIMITED BY SIZE
+                  INTO TZ-DISPLAY-LINE
+           DISPLAY FUNCTION TRIM(TZ-DISPLAY-LINE).
+
+       ADJUST-OFFICE-MIN-LOW.
+           ADD 1440 TO OFFICE-TOTAL-MIN
+           SUBTRACT 1 FROM OFFICE-DAY-OFFSET.
+
+       ADJUST-OFFICE-MIN-HIGH.
+           SUBTRACT 1440 FROM OFFICE-TOTAL-MIN
+           ADD 1 TO OFFICE-DAY-OFFSET.
+
